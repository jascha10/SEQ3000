@@ -14,6 +14,17 @@
                            FILE STATUS IS NEWEMP-FILE-STATUS.
            SELECT ERRTRAN3  ASSIGN TO ERRTRAN3
                            FILE STATUS IS ERRTRAN-FILE-STATUS.
+           SELECT CHECKPOINT-FILE  ASSIGN TO CHKPNT
+                           FILE STATUS IS CHECKPOINT-FILE-STATUS.
+           SELECT RESTART-CHECKPOINT  ASSIGN TO RESTCKPT
+                           FILE STATUS IS RESTART-CKPT-STATUS.
+           SELECT AUDIT-FILE  ASSIGN TO AUDTRAN
+                           FILE STATUS IS AUDIT-FILE-STATUS.
+           SELECT NEWEMP-INDEX  ASSIGN TO NEWEMPX
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS SEQUENTIAL
+                           RECORD KEY IS NX-ITEM-NO
+                           FILE STATUS IS NEWEMPX-FILE-STATUS.
 
        DATA DIVISION.
 
@@ -21,7 +32,7 @@
 
        FD  EMPTRAN.
 
-       01  TRANSACTION-RECORD      PIC X(61).
+       01  TRANSACTION-RECORD      PIC X(71).
 
        FD  OLDEMP.
 
@@ -43,7 +54,70 @@
 
        FD  ERRTRAN3.
 
-       01  ERROR-TRANSACTION       PIC X(61).
+       01  ERROR-TRANSACTION.
+           05  ET-TRANSACTION-DATA     PIC X(71).
+           05  ET-REASON-CODE          PIC X(02).
+           05  ET-REASON-TEXT          PIC X(25).
+
+       FD  CHECKPOINT-FILE.
+
+       01  CHECKPOINT-RECORD.
+           05  CKR-LAST-ITEM-NO        PIC X(5).
+           05  CKR-LAST-AUDITED-ITEM-NO PIC X(5).
+           05  CKR-RECORDS-READ        PIC 9(7).
+           05  CKR-RECORDS-WRITTEN     PIC 9(7).
+           05  CKR-ADDS                PIC 9(7).
+           05  CKR-CHANGES             PIC 9(7).
+           05  CKR-DELETES             PIC 9(7).
+           05  CKR-RECEIPTS            PIC 9(7).
+           05  CKR-ISSUES              PIC 9(7).
+           05  CKR-ERRORS              PIC 9(7).
+
+       FD  RESTART-CHECKPOINT.
+
+       01  RESTART-CHECKPOINT-RECORD.
+           05  RC-LAST-ITEM-NO         PIC X(5).
+           05  RC-LAST-AUDITED-ITEM-NO  PIC X(5).
+           05  RC-RECORDS-READ         PIC 9(7).
+           05  RC-RECORDS-WRITTEN      PIC 9(7).
+           05  RC-ADDS                 PIC 9(7).
+           05  RC-CHANGES              PIC 9(7).
+           05  RC-DELETES              PIC 9(7).
+           05  RC-RECEIPTS             PIC 9(7).
+           05  RC-ISSUES               PIC 9(7).
+           05  RC-ERRORS               PIC 9(7).
+
+       FD  AUDIT-FILE.
+
+       01  AUDIT-RECORD.
+           05  AR-BEFORE-IMAGE.
+               10  AR-BEFORE-ITEM-NO           PIC X(5).
+               10  AR-BEFORE-ITEM-DESC         PIC X(40).
+               10  AR-BEFORE-UNIT-COST         PIC S9(3)V99.
+               10  AR-BEFORE-UNIT-PRICE        PIC S9(3)V99.
+               10  AR-BEFORE-REORDER-POINT     PIC S9(5).
+               10  AR-BEFORE-ON-HAND           PIC S9(5).
+               10  AR-BEFORE-ON-ORDER          PIC S9(5).
+           05  AR-APPLIED-TRANSACTION.
+               10  AR-TRANSACTION-CODE         PIC X.
+               10  AR-ITEM-NO                  PIC X(5).
+               10  AR-ITEM-DESC                PIC X(40).
+               10  AR-UNIT-COST                PIC S9(3)V99.
+               10  AR-UNIT-PRICE               PIC S9(3)V99.
+               10  AR-REORDER-POINT            PIC S9(5).
+               10  AR-RECEIPT-QTY              PIC S9(5).
+               10  AR-ISSUE-QTY                PIC S9(5).
+
+       FD  NEWEMP-INDEX.
+
+       01  NX-MASTER-RECORD.
+           05  NX-ITEM-NO              PIC X(5).
+           05  NX-ITEM-DESC            PIC X(40).
+           05  NX-UNIT-COST            PIC S9(3)V99.
+           05  NX-UNIT-PRICE           PIC S9(3)V99.
+           05  NX-REORDER-POINT        PIC S9(5).
+           05  NX-ON-HAND              PIC S9(5).
+           05  NX-ON-ORDER             PIC S9(5).
 
        WORKING-STORAGE SECTION.
 
@@ -56,24 +130,86 @@
                88  NEED-MASTER                         VALUE "Y".
            05  WRITE-MASTER-SWITCH             PIC X   VALUE "N".
                88  WRITE-MASTER                        VALUE "Y".
+           05  TRANSACTION-VALID-SWITCH        PIC X   VALUE "Y".
+               88  VALID-TRANSACTION                   VALUE "Y".
+
+       01  ERROR-REASON.
+           05  ER-REASON-CODE                  PIC X(02).
+           05  ER-REASON-TEXT                  PIC X(25).
+
+       01  SEQUENCE-CHECK-FIELDS.
+           05  LAST-TRANSACTION-ITEM-NO        PIC X(5)    VALUE
+                   LOW-VALUES.
+           05  LAST-ADD-ITEM-NO                PIC X(5)    VALUE
+                   LOW-VALUES.
+
+       01  AUDIT-CHECK-FIELDS.
+           05  LAST-AUDITED-ITEM-NO            PIC X(5)    VALUE
+                   LOW-VALUES.
+
+       01  CHECKPOINT-CONTROLS.
+           05  CHECKPOINT-INTERVAL             PIC 9(5)    VALUE 01000.
+           05  RECORDS-SINCE-CHECKPOINT        PIC 9(5)    VALUE ZERO.
+           05  TRANSACTIONS-SINCE-CHECKPOINT   PIC 9(5)    VALUE ZERO.
+           05  RESTART-PARM                    PIC X(7)    VALUE SPACES.
+           05  RESTART-SWITCH                  PIC X       VALUE "N".
+               88  RESTART-RUN                         VALUE "Y".
+           05  RESTART-ITEM-NO                 PIC X(5)    VALUE SPACES.
+           05  RESTART-AUDITED-ITEM-NO         PIC X(5)    VALUE
+                   LOW-VALUES.
+
+       01  LAST-CHECKPOINT-READ.
+           05  LCR-LAST-ITEM-NO        PIC X(5)    VALUE SPACES.
+           05  LCR-LAST-AUDITED-ITEM-NO PIC X(5)    VALUE LOW-VALUES.
+           05  LCR-RECORDS-READ        PIC 9(7)    VALUE ZERO.
+           05  LCR-RECORDS-WRITTEN     PIC 9(7)    VALUE ZERO.
+           05  LCR-ADDS                PIC 9(7)    VALUE ZERO.
+           05  LCR-CHANGES             PIC 9(7)    VALUE ZERO.
+           05  LCR-DELETES             PIC 9(7)    VALUE ZERO.
+           05  LCR-RECEIPTS            PIC 9(7)    VALUE ZERO.
+           05  LCR-ISSUES              PIC 9(7)    VALUE ZERO.
+           05  LCR-ERRORS              PIC 9(7)    VALUE ZERO.
 
        01  FILE-STATUS-FIELDS.
            05  NEWEMP-FILE-STATUS     PIC XX.
                88  NEWEMP-SUCCESSFUL          VALUE "00".
            05  ERRTRAN-FILE-STATUS     PIC XX.
                88  ERRTRAN-SUCCESSFUL          VALUE "00".
+           05  CHECKPOINT-FILE-STATUS  PIC XX.
+               88  CHECKPOINT-SUCCESSFUL       VALUE "00".
+           05  RESTART-CKPT-STATUS     PIC XX.
+               88  RESTART-CKPT-SUCCESSFUL     VALUE "00".
+               88  RESTART-CKPT-AT-END         VALUE "10".
+           05  AUDIT-FILE-STATUS       PIC XX.
+               88  AUDIT-SUCCESSFUL            VALUE "00".
+           05  NEWEMPX-FILE-STATUS     PIC XX.
+               88  NEWEMPX-SUCCESSFUL          VALUE "00".
 
        01  MAINTENANCE-TRANSACTION.
            05  MT-TRANSACTION-CODE     PIC X.
                88  DELETE-RECORD               VALUE "1".
                88  ADD-RECORD                  VALUE "2".
                88  CHANGE-RECORD               VALUE "3".
+               88  RECEIPT-RECORD              VALUE "4".
+               88  ISSUE-RECORD                VALUE "5".
            05  MT-MASTER-DATA.
                10  MT-ITEM-NO          PIC X(5).
                10  MT-ITEM-DESC        PIC X(40).
                10  MT-UNIT-COST        PIC S9(3)V99.
                10  MT-UNIT-PRICE       PIC S9(3)V99.
                10  MT-REORDER-POINT    PIC S9(5).
+               10  MT-RECEIPT-QTY      PIC S9(5).
+               10  MT-ISSUE-QTY        PIC S9(5).
+
+       01  CONTROL-TOTALS.
+           05  CT-RECORDS-READ         PIC 9(7)        VALUE ZERO.
+           05  CT-RECORDS-WRITTEN      PIC 9(7)        VALUE ZERO.
+           05  CT-ADDS                 PIC 9(7)        VALUE ZERO.
+           05  CT-CHANGES              PIC 9(7)        VALUE ZERO.
+           05  CT-DELETES              PIC 9(7)        VALUE ZERO.
+           05  CT-RECEIPTS             PIC 9(7)        VALUE ZERO.
+           05  CT-ISSUES               PIC 9(7)        VALUE ZERO.
+           05  CT-ERRORS               PIC 9(7)        VALUE ZERO.
 
        01  INVENTORY-MASTER-RECORD.
            05  IM-ITEM-NO              PIC X(5).
@@ -90,37 +226,149 @@
 
        000-MAINTAIN-INVENTORY-FILE.
 
+           PERFORM 100-DETERMINE-RESTART-STATUS.
            OPEN INPUT  OLDEMP
-                       EMPTRAN
-                OUTPUT NEWEMP
-                       ERRTRAN3.
+                       EMPTRAN.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF RESTART-RUN
+               PERFORM 110-REPOSITION-FOR-RESTART
+           ELSE
+               OPEN OUTPUT ERRTRAN3
+                           NEWEMP
+                           AUDIT-FILE
+                           NEWEMP-INDEX.
 
            PERFORM 300-MAINTAIN-INVENTORY-RECORD
                UNTIL ALL-RECORDS-PROCESSED.
            CLOSE EMPTRAN
                  OLDEMP
                  NEWEMP
-                 ERRTRAN3.
+                 ERRTRAN3
+                 CHECKPOINT-FILE
+                 AUDIT-FILE
+                 NEWEMP-INDEX.
+           PERFORM 900-PRINT-CONTROL-REPORT.
            STOP RUN.
 
+       100-DETERMINE-RESTART-STATUS.
+
+           ACCEPT RESTART-PARM FROM SYSIN.
+           IF RESTART-PARM = "RESTART"
+               SET RESTART-RUN TO TRUE.
+
+       110-REPOSITION-FOR-RESTART.
+
+           PERFORM 120-READ-PRIOR-CHECKPOINT.
+           MOVE LCR-LAST-ITEM-NO TO RESTART-ITEM-NO.
+           MOVE LCR-LAST-AUDITED-ITEM-NO TO RESTART-AUDITED-ITEM-NO.
+           MOVE LCR-RECORDS-READ TO CT-RECORDS-READ.
+           MOVE LCR-RECORDS-WRITTEN TO CT-RECORDS-WRITTEN.
+           MOVE LCR-ADDS TO CT-ADDS.
+           MOVE LCR-CHANGES TO CT-CHANGES.
+           MOVE LCR-DELETES TO CT-DELETES.
+           MOVE LCR-RECEIPTS TO CT-RECEIPTS.
+           MOVE LCR-ISSUES TO CT-ISSUES.
+           MOVE LCR-ERRORS TO CT-ERRORS.
+           OPEN EXTEND ERRTRAN3
+                       NEWEMP
+                       AUDIT-FILE.
+           OPEN I-O NEWEMP-INDEX.
+           PERFORM 130-SKIP-APPLIED-OLD-MASTER.
+           PERFORM 140-SKIP-APPLIED-TRANSACTIONS.
+
+       120-READ-PRIOR-CHECKPOINT.
+
+           OPEN INPUT RESTART-CHECKPOINT.
+           PERFORM 125-READ-RESTART-CHECKPOINT-RECORD
+               UNTIL RESTART-CKPT-AT-END.
+           CLOSE RESTART-CHECKPOINT.
+
+       125-READ-RESTART-CHECKPOINT-RECORD.
+
+           READ RESTART-CHECKPOINT
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE RC-LAST-ITEM-NO TO LCR-LAST-ITEM-NO
+                   MOVE RC-LAST-AUDITED-ITEM-NO
+                       TO LCR-LAST-AUDITED-ITEM-NO
+                   MOVE RC-RECORDS-READ TO LCR-RECORDS-READ
+                   MOVE RC-RECORDS-WRITTEN TO LCR-RECORDS-WRITTEN
+                   MOVE RC-ADDS TO LCR-ADDS
+                   MOVE RC-CHANGES TO LCR-CHANGES
+                   MOVE RC-DELETES TO LCR-DELETES
+                   MOVE RC-RECEIPTS TO LCR-RECEIPTS
+                   MOVE RC-ISSUES TO LCR-ISSUES
+                   MOVE RC-ERRORS TO LCR-ERRORS.
+
+       130-SKIP-APPLIED-OLD-MASTER.
+
+           PERFORM 320-READ-OLD-MASTER.
+           PERFORM 320-READ-OLD-MASTER
+               UNTIL IM-ITEM-NO > RESTART-ITEM-NO.
+           MOVE "N" TO NEED-MASTER-SWITCH.
+
+       140-SKIP-APPLIED-TRANSACTIONS.
+
+           PERFORM 145-READ-TRANSACTION-FOR-SKIP.
+           PERFORM 145-READ-TRANSACTION-FOR-SKIP
+               UNTIL MT-ITEM-NO > RESTART-ITEM-NO.
+           MOVE "N" TO NEED-TRANSACTION-SWITCH.
+           IF MT-ITEM-NO NOT = HIGH-VALUES
+               ADD 1 TO CT-RECORDS-READ.
+           PERFORM 315-VALIDATE-TRANSACTION.
+           IF VALID-TRANSACTION
+               PERFORM 325-CHECK-TRANSACTION-SEQUENCE.
+           PERFORM 327-CHECK-FOR-CHECKPOINT-ON-READ.
+
+       145-READ-TRANSACTION-FOR-SKIP.
+
+           READ EMPTRAN INTO MAINTENANCE-TRANSACTION
+               AT END
+                   MOVE HIGH-VALUE TO MT-ITEM-NO.
+
        300-MAINTAIN-INVENTORY-RECORD.
 
            IF NEED-TRANSACTION
                PERFORM 310-READ-INVENTORY-TRANSACTION
-               MOVE "N" TO NEED-TRANSACTION-SWITCH.
+               MOVE "N" TO NEED-TRANSACTION-SWITCH
+               PERFORM 315-VALIDATE-TRANSACTION
+               IF VALID-TRANSACTION
+                   PERFORM 325-CHECK-TRANSACTION-SEQUENCE
+               PERFORM 327-CHECK-FOR-CHECKPOINT-ON-READ.
            IF NEED-MASTER
                PERFORM 320-READ-OLD-MASTER
                MOVE "N" TO NEED-MASTER-SWITCH.
-           PERFORM 330-MATCH-MASTER-TRAN.
-           IF WRITE-MASTER
-               PERFORM 340-WRITE-NEW-MASTER
-               MOVE "N" TO WRITE-MASTER-SWITCH.
+           IF VALID-TRANSACTION
+               PERFORM 330-MATCH-MASTER-TRAN
+               IF WRITE-MASTER
+                   PERFORM 340-WRITE-NEW-MASTER
+                   MOVE "N" TO WRITE-MASTER-SWITCH.
 
        310-READ-INVENTORY-TRANSACTION.
 
            READ EMPTRAN INTO MAINTENANCE-TRANSACTION
                AT END
-                   MOVE HIGH-VALUE TO MT-ITEM-NO.
+                   MOVE HIGH-VALUE TO MT-ITEM-NO
+               NOT AT END
+                   ADD 1 TO CT-RECORDS-READ.
+
+       315-VALIDATE-TRANSACTION.
+
+           SET VALID-TRANSACTION TO TRUE.
+           IF MT-ITEM-NO NOT = HIGH-VALUES
+               IF MT-ITEM-NO = SPACES OR MT-ITEM-NO NOT NUMERIC
+                   OR ((ADD-RECORD OR CHANGE-RECORD) AND
+                       (MT-UNIT-COST NOT NUMERIC
+                        OR MT-UNIT-PRICE NOT NUMERIC
+                        OR MT-REORDER-POINT NOT NUMERIC))
+                   OR (RECEIPT-RECORD AND MT-RECEIPT-QTY NOT NUMERIC)
+                   OR (ISSUE-RECORD AND MT-ISSUE-QTY NOT NUMERIC)
+                       MOVE "N" TO TRANSACTION-VALID-SWITCH
+                       MOVE "IV" TO ER-REASON-CODE
+                       MOVE "INVALID OR MISSING FIELD"
+                           TO ER-REASON-TEXT
+                       PERFORM 390-WRITE-ERROR-TRANSACTION.
 
        320-READ-OLD-MASTER.
 
@@ -128,6 +376,29 @@
                AT END
                    MOVE HIGH-VALUE TO IM-ITEM-NO.
 
+       325-CHECK-TRANSACTION-SEQUENCE.
+
+           IF MT-ITEM-NO NOT = HIGH-VALUES
+               IF MT-ITEM-NO < LAST-TRANSACTION-ITEM-NO
+                   OR (MT-ITEM-NO = LAST-ADD-ITEM-NO AND ADD-RECORD)
+                       MOVE "N" TO TRANSACTION-VALID-SWITCH
+                       MOVE "DX" TO ER-REASON-CODE
+                       MOVE "DUPLICATE/OUT OF SEQUENCE"
+                           TO ER-REASON-TEXT
+                       PERFORM 390-WRITE-ERROR-TRANSACTION
+               ELSE
+                   MOVE MT-ITEM-NO TO LAST-TRANSACTION-ITEM-NO
+                   IF ADD-RECORD
+                       MOVE MT-ITEM-NO TO LAST-ADD-ITEM-NO.
+
+       327-CHECK-FOR-CHECKPOINT-ON-READ.
+
+           IF MT-ITEM-NO NOT = HIGH-VALUES
+               ADD 1 TO TRANSACTIONS-SINCE-CHECKPOINT
+               IF TRANSACTIONS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+                   PERFORM 398-WRITE-CHECKPOINT-RECORD
+                   MOVE ZERO TO TRANSACTIONS-SINCE-CHECKPOINT.
+
        330-MATCH-MASTER-TRAN.
 
            IF IM-ITEM-NO > MT-ITEM-NO
@@ -144,6 +415,27 @@
                DISPLAY "WRITE ERROR ON NEWEMP FOR ITEM NUMBER "
                    IM-ITEM-NO
                DISPLAY "FILE STATUS CODE IS " NEWEMP-FILE-STATUS
+               SET ALL-RECORDS-PROCESSED TO TRUE
+           ELSE
+               ADD 1 TO CT-RECORDS-WRITTEN
+               PERFORM 345-WRITE-NEW-MASTER-INDEX
+               IF NOT ALL-RECORDS-PROCESSED
+                   PERFORM 395-CHECK-FOR-CHECKPOINT.
+
+       345-WRITE-NEW-MASTER-INDEX.
+
+           MOVE NM-ITEM-NO TO NX-ITEM-NO.
+           MOVE NM-ITEM-DESC TO NX-ITEM-DESC.
+           MOVE NM-UNIT-COST TO NX-UNIT-COST.
+           MOVE NM-UNIT-PRICE TO NX-UNIT-PRICE.
+           MOVE NM-REORDER-POINT TO NX-REORDER-POINT.
+           MOVE NM-ON-HAND TO NX-ON-HAND.
+           MOVE NM-ON-ORDER TO NX-ON-ORDER.
+           WRITE NX-MASTER-RECORD.
+           IF NOT NEWEMPX-SUCCESSFUL
+               DISPLAY "WRITE ERROR ON NEWEMPX FOR ITEM NUMBER "
+                   NX-ITEM-NO
+               DISPLAY "FILE STATUS CODE IS " NEWEMPX-FILE-STATUS
                SET ALL-RECORDS-PROCESSED TO TRUE.
 
        350-PROCESS-HI-MASTER.
@@ -151,6 +443,9 @@
            IF ADD-RECORD
                PERFORM 380-APPLY-ADD-TRANSACTION
            ELSE
+               MOVE "NM" TO ER-REASON-CODE
+               MOVE "NO MATCHING MASTER RECORD"
+                   TO ER-REASON-TEXT
                PERFORM 390-WRITE-ERROR-TRANSACTION.
 
        360-PROCESS-LO-MASTER.
@@ -170,7 +465,16 @@
                    IF CHANGE-RECORD
                        PERFORM 410-APPLY-CHANGE-TRANSACTION
                    ELSE
-                       PERFORM 390-WRITE-ERROR-TRANSACTION.
+                       IF RECEIPT-RECORD
+                           PERFORM 420-APPLY-RECEIPT-TRANSACTION
+                       ELSE
+                           IF ISSUE-RECORD
+                               PERFORM 430-APPLY-ISSUE-TRANSACTION
+                           ELSE
+                               MOVE "IC" TO ER-REASON-CODE
+                               MOVE "INVALID TRANSACTION CODE"
+                                   TO ER-REASON-TEXT
+                               PERFORM 390-WRITE-ERROR-TRANSACTION.
 
        380-APPLY-ADD-TRANSACTION.
 
@@ -183,26 +487,34 @@
                         NM-ON-ORDER.
            SET WRITE-MASTER TO TRUE.
            SET NEED-TRANSACTION TO TRUE.
+           ADD 1 TO CT-ADDS.
 
        390-WRITE-ERROR-TRANSACTION.
 
-           WRITE ERROR-TRANSACTION FROM MAINTENANCE-TRANSACTION.
+           MOVE MAINTENANCE-TRANSACTION TO ET-TRANSACTION-DATA.
+           MOVE ER-REASON-CODE TO ET-REASON-CODE.
+           MOVE ER-REASON-TEXT TO ET-REASON-TEXT.
+           WRITE ERROR-TRANSACTION.
            IF NOT ERRTRAN-SUCCESSFUL
                DISPLAY "WRITE ERROR ON ERRTRAN3 FOR ITEM NUMBER "
                    MT-ITEM-NO
                DISPLAY "FILE STATUS CODE IS " ERRTRAN-FILE-STATUS
                SET ALL-RECORDS-PROCESSED TO TRUE
            ELSE
-               SET NEED-TRANSACTION TO TRUE.
+               SET NEED-TRANSACTION TO TRUE
+               ADD 1 TO CT-ERRORS.
 
        400-APPLY-DELETE-TRANSACTION.
 
+           PERFORM 440-WRITE-AUDIT-RECORD.
            SET NEED-MASTER TO TRUE.
            SET NEED-TRANSACTION TO TRUE.
+           ADD 1 TO CT-DELETES.
 
 
        410-APPLY-CHANGE-TRANSACTION.
 
+           PERFORM 440-WRITE-AUDIT-RECORD.
            IF MT-ITEM-DESC NOT = SPACE
                MOVE MT-ITEM-DESC TO IM-ITEM-DESC.
            IF MT-UNIT-COST NOT = ZERO
@@ -212,3 +524,84 @@
            IF MT-REORDER-POINT NOT = ZERO
                MOVE MT-REORDER-POINT TO IM-REORDER-POINT.
            SET NEED-TRANSACTION TO TRUE.
+           ADD 1 TO CT-CHANGES.
+
+       420-APPLY-RECEIPT-TRANSACTION.
+
+           ADD MT-RECEIPT-QTY TO IM-ON-HAND.
+           SUBTRACT MT-RECEIPT-QTY FROM IM-ON-ORDER.
+           SET NEED-TRANSACTION TO TRUE.
+           ADD 1 TO CT-RECEIPTS.
+
+       430-APPLY-ISSUE-TRANSACTION.
+
+           SUBTRACT MT-ISSUE-QTY FROM IM-ON-HAND.
+           SET NEED-TRANSACTION TO TRUE.
+           ADD 1 TO CT-ISSUES.
+
+       395-CHECK-FOR-CHECKPOINT.
+
+           ADD 1 TO RECORDS-SINCE-CHECKPOINT.
+           IF RECORDS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+               PERFORM 398-WRITE-CHECKPOINT-RECORD
+               MOVE ZERO TO RECORDS-SINCE-CHECKPOINT.
+
+       398-WRITE-CHECKPOINT-RECORD.
+
+           MOVE NM-ITEM-NO TO CKR-LAST-ITEM-NO.
+           MOVE LAST-AUDITED-ITEM-NO TO CKR-LAST-AUDITED-ITEM-NO.
+           MOVE CT-RECORDS-READ TO CKR-RECORDS-READ.
+           MOVE CT-RECORDS-WRITTEN TO CKR-RECORDS-WRITTEN.
+           MOVE CT-ADDS TO CKR-ADDS.
+           MOVE CT-CHANGES TO CKR-CHANGES.
+           MOVE CT-DELETES TO CKR-DELETES.
+           MOVE CT-RECEIPTS TO CKR-RECEIPTS.
+           MOVE CT-ISSUES TO CKR-ISSUES.
+           MOVE CT-ERRORS TO CKR-ERRORS.
+           WRITE CHECKPOINT-RECORD.
+           IF NOT CHECKPOINT-SUCCESSFUL
+               DISPLAY "WRITE ERROR ON CHECKPOINT FILE FOR ITEM "
+                   "NUMBER " NM-ITEM-NO
+               DISPLAY "FILE STATUS CODE IS " CHECKPOINT-FILE-STATUS
+               SET ALL-RECORDS-PROCESSED TO TRUE.
+
+       440-WRITE-AUDIT-RECORD.
+
+           IF MT-ITEM-NO > RESTART-AUDITED-ITEM-NO
+               MOVE IM-ITEM-NO TO AR-BEFORE-ITEM-NO
+               MOVE IM-ITEM-DESC TO AR-BEFORE-ITEM-DESC
+               MOVE IM-UNIT-COST TO AR-BEFORE-UNIT-COST
+               MOVE IM-UNIT-PRICE TO AR-BEFORE-UNIT-PRICE
+               MOVE IM-REORDER-POINT TO AR-BEFORE-REORDER-POINT
+               MOVE IM-ON-HAND TO AR-BEFORE-ON-HAND
+               MOVE IM-ON-ORDER TO AR-BEFORE-ON-ORDER
+               MOVE MT-TRANSACTION-CODE TO AR-TRANSACTION-CODE
+               MOVE MT-ITEM-NO TO AR-ITEM-NO
+               MOVE MT-ITEM-DESC TO AR-ITEM-DESC
+               MOVE MT-UNIT-COST TO AR-UNIT-COST
+               MOVE MT-UNIT-PRICE TO AR-UNIT-PRICE
+               MOVE MT-REORDER-POINT TO AR-REORDER-POINT
+               MOVE MT-RECEIPT-QTY TO AR-RECEIPT-QTY
+               MOVE MT-ISSUE-QTY TO AR-ISSUE-QTY
+               WRITE AUDIT-RECORD
+               IF NOT AUDIT-SUCCESSFUL
+                   DISPLAY "WRITE ERROR ON AUDIT FILE FOR ITEM NUMBER "
+                       MT-ITEM-NO
+                   DISPLAY "FILE STATUS CODE IS " AUDIT-FILE-STATUS
+                   SET ALL-RECORDS-PROCESSED TO TRUE
+               ELSE
+                   MOVE MT-ITEM-NO TO LAST-AUDITED-ITEM-NO.
+
+       900-PRINT-CONTROL-REPORT.
+
+           DISPLAY "SEQ3000 CONTROL TOTALS REPORT".
+           DISPLAY "  TRANSACTIONS READ . . . . . . " CT-RECORDS-READ.
+           DISPLAY "  MASTER RECORDS WRITTEN. . . . "
+                   CT-RECORDS-WRITTEN.
+           DISPLAY "  ITEMS ADDED. . . . . . . . . . " CT-ADDS.
+           DISPLAY "  ITEMS CHANGED . . . . . . . . " CT-CHANGES.
+           DISPLAY "  ITEMS DELETED . . . . . . . . " CT-DELETES.
+           DISPLAY "  GOODS RECEIPTS APPLIED . . . . " CT-RECEIPTS.
+           DISPLAY "  GOODS ISSUES APPLIED . . . . . " CT-ISSUES.
+           DISPLAY "  TRANSACTIONS REJECTED TO"
+                   " ERRTRAN3. . . . . . . . . . . " CT-ERRORS.
