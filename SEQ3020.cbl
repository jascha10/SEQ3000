@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.  SEQ3020.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT NEWEMP  ASSIGN TO NEWEMP
+                           FILE STATUS IS NEWEMP-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  NEWEMP.
+
+       01  NEW-MASTER-RECORD.
+
+           05  NM-ITEM-NO              PIC X(5).
+           05  NM-DESCRIPTIVE-DATA.
+               10  NM-ITEM-DESC        PIC X(40).
+               10  NM-UNIT-COST        PIC S9(3)V99.
+               10  NM-UNIT-PRICE       PIC S9(3)V99.
+           05  NM-INVENTORY-DATA.
+               10  NM-REORDER-POINT    PIC S9(5).
+               10  NM-ON-HAND          PIC S9(5).
+               10  NM-ON-ORDER         PIC S9(5).
+
+       WORKING-STORAGE SECTION.
+
+       01  SWITCHES.
+           05  ALL-RECORDS-PROCESSED-SWITCH    PIC X   VALUE "N".
+               88  ALL-RECORDS-PROCESSED               VALUE "Y".
+
+       01  FILE-STATUS-FIELDS.
+           05  NEWEMP-FILE-STATUS     PIC XX.
+               88  NEWEMP-SUCCESSFUL          VALUE "00".
+
+       01  VALUATION-TOTALS.
+           05  VT-ITEM-COST-VALUE       PIC S9(9)V99   VALUE ZERO.
+           05  VT-ITEM-RETAIL-VALUE     PIC S9(9)V99   VALUE ZERO.
+           05  VT-COST-VALUE-TOTAL      PIC S9(9)V99   VALUE ZERO.
+           05  VT-RETAIL-VALUE-TOTAL    PIC S9(9)V99   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       000-PRODUCE-VALUATION-REPORT.
+
+           OPEN INPUT NEWEMP.
+           DISPLAY "SEQ3020 INVENTORY VALUATION REPORT".
+           DISPLAY "ITEM NO  COST VALUE    RETAIL VALUE".
+           PERFORM 300-PROCESS-NEW-MASTER
+               UNTIL ALL-RECORDS-PROCESSED.
+           CLOSE NEWEMP.
+           DISPLAY "TOTAL INVENTORY COST VALUE . . . "
+                   VT-COST-VALUE-TOTAL.
+           DISPLAY "TOTAL INVENTORY RETAIL VALUE. . . "
+                   VT-RETAIL-VALUE-TOTAL.
+           STOP RUN.
+
+       300-PROCESS-NEW-MASTER.
+
+           PERFORM 310-READ-NEW-MASTER.
+           IF NOT ALL-RECORDS-PROCESSED
+               PERFORM 320-EXTEND-ITEM-VALUE.
+
+       310-READ-NEW-MASTER.
+
+           READ NEWEMP
+               AT END
+                   SET ALL-RECORDS-PROCESSED TO TRUE.
+
+       320-EXTEND-ITEM-VALUE.
+
+           COMPUTE VT-ITEM-COST-VALUE =
+                   NM-ON-HAND * NM-UNIT-COST.
+           COMPUTE VT-ITEM-RETAIL-VALUE =
+                   NM-ON-HAND * NM-UNIT-PRICE.
+           DISPLAY NM-ITEM-NO SPACE SPACE
+                   VT-ITEM-COST-VALUE SPACE SPACE
+                   VT-ITEM-RETAIL-VALUE.
+           ADD VT-ITEM-COST-VALUE TO VT-COST-VALUE-TOTAL.
+           ADD VT-ITEM-RETAIL-VALUE TO VT-RETAIL-VALUE-TOTAL.
