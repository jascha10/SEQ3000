@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.  SEQ3010.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT NEWEMP  ASSIGN TO NEWEMP
+                           FILE STATUS IS NEWEMP-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  NEWEMP.
+
+       01  NEW-MASTER-RECORD.
+
+           05  NM-ITEM-NO              PIC X(5).
+           05  NM-DESCRIPTIVE-DATA.
+               10  NM-ITEM-DESC        PIC X(40).
+               10  NM-UNIT-COST        PIC S9(3)V99.
+               10  NM-UNIT-PRICE       PIC S9(3)V99.
+           05  NM-INVENTORY-DATA.
+               10  NM-REORDER-POINT    PIC S9(5).
+               10  NM-ON-HAND          PIC S9(5).
+               10  NM-ON-ORDER         PIC S9(5).
+
+       WORKING-STORAGE SECTION.
+
+       01  SWITCHES.
+           05  ALL-RECORDS-PROCESSED-SWITCH    PIC X   VALUE "N".
+               88  ALL-RECORDS-PROCESSED               VALUE "Y".
+
+       01  FILE-STATUS-FIELDS.
+           05  NEWEMP-FILE-STATUS     PIC XX.
+               88  NEWEMP-SUCCESSFUL          VALUE "00".
+
+       01  REPORT-TOTALS.
+           05  RT-ITEMS-BELOW-REORDER   PIC 9(7)       VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       000-PRODUCE-REORDER-POINT-REPORT.
+
+           OPEN INPUT NEWEMP.
+           DISPLAY "SEQ3010 REORDER POINT EXCEPTION REPORT".
+           DISPLAY "ITEM NO  ON HAND  REORDER PT  ON ORDER".
+           PERFORM 300-PROCESS-NEW-MASTER
+               UNTIL ALL-RECORDS-PROCESSED.
+           CLOSE NEWEMP.
+           DISPLAY "ITEMS AT OR BELOW REORDER POINT. . . "
+                   RT-ITEMS-BELOW-REORDER.
+           STOP RUN.
+
+       300-PROCESS-NEW-MASTER.
+
+           PERFORM 310-READ-NEW-MASTER.
+           IF NOT ALL-RECORDS-PROCESSED
+               PERFORM 320-CHECK-REORDER-POINT.
+
+       310-READ-NEW-MASTER.
+
+           READ NEWEMP
+               AT END
+                   SET ALL-RECORDS-PROCESSED TO TRUE.
+
+       320-CHECK-REORDER-POINT.
+
+           IF NM-ON-HAND <= NM-REORDER-POINT
+               DISPLAY NM-ITEM-NO SPACE SPACE
+                       NM-ON-HAND SPACE SPACE
+                       NM-REORDER-POINT SPACE SPACE
+                       NM-ON-ORDER
+               ADD 1 TO RT-ITEMS-BELOW-REORDER.
